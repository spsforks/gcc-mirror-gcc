@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    DRVCOMM.CPY                                                 *
+000400*    COMMUNICATION AREA SHARED BETWEEN THE MULTI-PARTITION       *
+000500*    BATCH DRIVER AND PROG.  EXTERNAL SO EACH CALL TO PROG SEES  *
+000600*    THE PARTITION THE DRIVER JUST SET UP, AND THE DRIVER SEES   *
+000700*    PROG'S RESULT COUNTS BACK, WITHOUT A LINKAGE SECTION.       *
+000710*    DRV-ACTIVE-SW AND DRV-FINAL-SW CARRY A VALUE CLAUSE (NOT A   *
+000720*    MOVE IN PROG) BECAUSE THIS STORAGE IS ALLOCATED ONCE FOR THE *
+000730*    WHOLE RUN UNIT -- PROG MUST NEVER RESET THEM ITSELF OR IT    *
+000740*    WOULD STOMP ON THE FLAGS THE DRIVER JUST SET BEFORE THE CALL.*
+000800*                                                               *
+000900*****************************************************************
+001000 01  DRV-COMM-AREA            EXTERNAL.
+001100     05  DRV-ACTIVE-SW        PIC X(01)   VALUE "N".
+001200         88  DRV-ACTIVE                VALUE "Y".
+001250     05  DRV-FINAL-SW         PIC X(01)   VALUE "N".
+001260         88  DRV-FINAL                 VALUE "Y".
+001300     05  DRV-PARTITION-NO     PIC 9(02).
+001400     05  DRV-TRAN-SUFFIX      PIC X(02).
+001500     05  DRV-EXCEPTION-CTR    PIC 9(07).
+001600     05  DRV-PROCESSED-CTR    PIC 9(07).
