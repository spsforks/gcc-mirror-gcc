@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    CKPTREC.CPY                                                *
+000400*    CHECKPOINT/RESTART RECORD FOR PROG (CKPT-FILE)              *
+000500*    ONE RECORD IS APPENDED AFTER EVERY PASS THROUGH A011;       *
+000600*    THE LAST RECORD ON THE FILE IS THE CURRENT CHECKPOINT.      *
+000610*    CK-LAST-TRAN-ID CARRIES THE LAST COMPLETED RECORD'S TRAN ID  *
+000620*    SO A RESTART THAT FINDS NOTHING LEFT TO PROCESS CAN RESTORE  *
+000630*    IT FOR A02'S MASTER-FILE LOOKUP, NOT JUST INDVAL ITSELF.     *
+000700*                                                               *
+000800*****************************************************************
+000900 01  CKPT-RECORD.
+001000     05  CK-LAST-INDVAL          PIC 9(7).
+001100     05  CK-RUN-DATE             PIC 9(8).
+001200     05  CK-LAST-TRAN-ID         PIC X(10).
