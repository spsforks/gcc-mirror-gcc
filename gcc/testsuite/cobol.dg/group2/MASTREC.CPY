@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    MASTREC.CPY                                                 *
+000400*    TRANSACTION CONTROL MASTER RECORD FOR PROG (MASTER-FILE)    *
+000500*    KEYED BY TRAN ID, HOLDS THE EXPECTED CLOSING INDVAL FOR     *
+000600*    EACH TRANSACTION TYPE SO A02 CAN VALIDATE AGAINST IT        *
+000700*    INSTEAD OF A SINGLE RUN-WIDE CUTOFF.                        *
+000800*                                                               *
+000900*****************************************************************
+001000 01  MASTER-RECORD.
+001100     05  MR-TRAN-ID              PIC X(10).
+001200     05  MR-EXPECTED-INDVAL      PIC 9(7).
+001300     05  FILLER                  PIC X(17).
