@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    CTLPARM.CPY                                                 *
+000400*    RUN-TIME CONTROL PARAMETERS FOR PROG (CTLPARM-FILE)         *
+000500*    LETS OPS ADJUST THE A011/A02 EXCEPTION CUTOFFS FOR A GIVEN  *
+000600*    RUN WITHOUT A RECOMPILE.  CP-CAPACITY-PCT IS THE PERCENT    *
+000610*    OF INDVAL'S WORKING CAPACITY THAT, ONCE CROSSED, TRIGGERS   *
+000620*    A CW01 CAPACITY WARNING (SEE AUDTREC.CPY).                 *
+000700*                                                               *
+000800*****************************************************************
+000900 01  CTL-PARM-RECORD.
+001000     05  CP-A011-THRESHOLD       PIC 9(7).
+001100     05  CP-A02-MATCH-VALUE      PIC 9(7).
+001150     05  CP-CAPACITY-PCT         PIC 9(3).
