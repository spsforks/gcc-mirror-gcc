@@ -0,0 +1,161 @@
+000100 IDENTIFICATION            DIVISION.
+000200 PROGRAM-ID.               DRV001.
+000300 AUTHOR.                   D-J HARTLEY.
+000400 INSTALLATION.             DAILY-PROC BATCH SUPPORT.
+000500 DATE-WRITTEN.             03/17/2026.
+000600 DATE-COMPILED.            03/17/2026.
+000700*****************************************************************
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*                                                               *
+001100*    DATE       INIT  DESCRIPTION                               *
+001200*    ---------- ----  ------------------------------------------*
+001300*    03/17/2026  DJH  ORIGINAL.  CALLS PROG ONCE PER PARTITION    *
+001400*                     LISTED ON PARTLIST-FILE, EACH AGAINST ITS  *
+001500*                     OWN TRANFILEnn/CKPTFILEnn PAIR, AND PRINTS  *
+001600*                     A CONSOLIDATED SUMMARY ACROSS THE WHOLE     *
+001700*                     RUN ONCE ALL PARTITIONS HAVE COMPLETED.     *
+001750*    03/20/2026  DJH  FIXED WS-SUMMARY-LINE/WS-TOTAL-LINE BEING    *
+001760*                     4 BYTES OVER AND 1 BYTE UNDER SUMMARY-       *
+001770*                     RECORD'S PIC X(80).  2000-RUN-PARTITION NOW  *
+001780*                     READS THE NEXT PARTITION AHEAD OF THE CALL   *
+001790*                     TO PROG SO IT CAN SET DRV-FINAL-SW, TELLING  *
+001800*                     PROG WHEN TO PRINT ITS RUN-WIDE TOTAL.       *
+001801*    03/21/2026  DJH  B011 NOW CHECKS WS-PART-STATUS AFTER OPENING *
+001802*                     PARTLIST-FILE -- A MISSING PARTLIST USED TO  *
+001803*                     FALL STRAIGHT INTO READING GARBAGE INSTEAD   *
+001804*                     OF CLEANLY RUNNING ZERO PARTITIONS.  ALSO    *
+001805*                     CAPTURES RETURN-CODE AFTER EACH CALL TO      *
+001806*                     PROG, ALONGSIDE THE EXCEPTION/PROCESSED      *
+001807*                     COUNTS, AND PRINTS IT ON THE PARTITION LINE. *
+001810*                                                               *
+001900*****************************************************************
+002000 ENVIRONMENT               DIVISION.
+002100 CONFIGURATION             SECTION.
+002200 SOURCE-COMPUTER.          IBM-370.
+002300 OBJECT-COMPUTER.          IBM-370.
+002400 INPUT-OUTPUT               SECTION.
+002500 FILE-CONTROL.
+002600     SELECT PARTLIST-FILE  ASSIGN TO "PARTLIST"
+002700                           ORGANIZATION IS LINE SEQUENTIAL
+002800                           FILE STATUS IS WS-PART-STATUS.
+002900     SELECT SUMMARY-FILE   ASSIGN TO "DRVSUM"
+003000                           ORGANIZATION IS LINE SEQUENTIAL.
+003100 DATA                      DIVISION.
+003200 FILE                      SECTION.
+003300 FD  PARTLIST-FILE
+003400     LABEL RECORD IS STANDARD.
+003500     COPY PARTREC.
+003600 FD  SUMMARY-FILE
+003700     LABEL RECORD IS STANDARD.
+003800 01  SUMMARY-RECORD            PIC X(80).
+003900 WORKING-STORAGE           SECTION.
+004000     COPY DRVCOMM.
+004100 01  WS-PART-STATUS        PIC X(02).
+004200 01  PL-SWITCHES.
+004300     05  PL-EOF-SW         PIC X(01)   VALUE "N".
+004400         88  PL-EOF                    VALUE "Y".
+004500 01  WS-PARTITION-COUNT    PIC 9(04)   VALUE 0.
+004600 01  WS-GRAND-EXCEPTIONS   PIC 9(07)   VALUE 0.
+004700 01  WS-GRAND-PROCESSED    PIC 9(07)   VALUE 0.
+004710 01  WS-PARTITION-RC       PIC S9(4).
+004800 01  WS-SUMMARY-LINE.
+004900     05  FILLER            PIC X(11)   VALUE "PARTITION  ".
+005000     05  SL-PARTITION-NO   PIC Z9.
+005100     05  FILLER            PIC X(04)   VALUE SPACES.
+005200     05  FILLER            PIC X(12)   VALUE "PROCESSED = ".
+005300     05  SL-PROCESSED      PIC Z(6)9.
+005400     05  FILLER            PIC X(04)   VALUE SPACES.
+005500     05  FILLER            PIC X(13)   VALUE "EXCEPTIONS = ".
+005600     05  SL-EXCEPTIONS     PIC Z(6)9.
+005650     05  FILLER            PIC X(04)   VALUE SPACES.
+005660     05  FILLER            PIC X(05)   VALUE "RC = ".
+005670     05  SL-RETURN-CODE    PIC Z9.
+005700     05  FILLER            PIC X(09)   VALUE SPACES.
+005800 01  WS-TOTAL-LINE.
+005900     05  FILLER            PIC X(17)   VALUE "GRAND TOTAL  -- ".
+006000     05  FILLER            PIC X(12)   VALUE "PROCESSED = ".
+006100     05  TL-PROCESSED      PIC Z(6)9.
+006200     05  FILLER            PIC X(04)   VALUE SPACES.
+006300     05  FILLER            PIC X(13)   VALUE "EXCEPTIONS = ".
+006400     05  TL-EXCEPTIONS     PIC Z(6)9.
+006500     05  FILLER            PIC X(20)   VALUE SPACES.
+006600 PROCEDURE                 DIVISION.
+006700*****************************************************************
+006800*    0000-MAINLINE                                              *
+006900*****************************************************************
+007000 B01 SECTION.
+007100 B011.
+007200     OPEN INPUT PARTLIST-FILE.
+007300     OPEN OUTPUT SUMMARY-FILE.
+007400     MOVE "N"              TO DRV-ACTIVE-SW.
+007450     IF WS-PART-STATUS = "00"
+007500         PERFORM 2100-READ-PARTITION THRU 2100-READ-PARTITION-EXIT
+007600         PERFORM 2000-RUN-PARTITION THRU 2000-RUN-PARTITION-EXIT
+007700             UNTIL PL-EOF
+007750         CLOSE PARTLIST-FILE
+007760     ELSE
+007770         SET PL-EOF TO TRUE
+007780     END-IF.
+007800     PERFORM 2200-WRITE-TOTALS THRU 2200-WRITE-TOTALS-EXIT.
+008000     CLOSE SUMMARY-FILE.
+008100     STOP RUN.
+008200*****************************************************************
+008300*    2000-RUN-PARTITION -- CALL PROG FOR ONE PARTITION AND FOLD   *
+008400*    ITS RESULT COUNTS INTO THE RUNNING GRAND TOTALS.  THE NEXT   *
+008410*    PARTITION IS READ AHEAD *BEFORE* THE CALL SO DRV-FINAL-SW    *
+008420*    CAN TELL PROG WHETHER THIS IS THE LAST ONE, SO PROG KNOWS    *
+008430*    WHEN TO PRINT ITS RUN-WIDE CONTROL TOTAL ON RPT-FILE         *
+008500*****************************************************************
+008600 2000-RUN-PARTITION.
+008700     MOVE "Y"              TO DRV-ACTIVE-SW.
+008800     MOVE PT-PARTITION-NO  TO DRV-PARTITION-NO.
+008900     MOVE PT-TRAN-SUFFIX   TO DRV-TRAN-SUFFIX.
+009000     MOVE 0                TO DRV-EXCEPTION-CTR.
+009100     MOVE 0                TO DRV-PROCESSED-CTR.
+009150     PERFORM 2100-READ-PARTITION THRU 2100-READ-PARTITION-EXIT.
+009160     IF PL-EOF
+009170         SET DRV-FINAL TO TRUE
+009180     ELSE
+009190         MOVE "N"          TO DRV-FINAL-SW
+009195     END-IF.
+009200     CALL "prog".
+009250     MOVE RETURN-CODE      TO WS-PARTITION-RC.
+009300     PERFORM 2150-WRITE-PARTITION-LINE
+009400         THRU 2150-WRITE-PARTITION-LINE-EXIT.
+009500     ADD DRV-EXCEPTION-CTR TO WS-GRAND-EXCEPTIONS.
+009600     ADD DRV-PROCESSED-CTR TO WS-GRAND-PROCESSED.
+009800 2000-RUN-PARTITION-EXIT.
+009900     EXIT.
+010000*****************************************************************
+010100*    2100-READ-PARTITION -- GET THE NEXT PARTITION TO RUN         *
+010200*****************************************************************
+010300 2100-READ-PARTITION.
+010400     READ PARTLIST-FILE
+010500         AT END
+010600             SET PL-EOF TO TRUE
+010700     END-READ.
+010800 2100-READ-PARTITION-EXIT.
+010900     EXIT.
+011000*****************************************************************
+011100*    2150-WRITE-PARTITION-LINE -- APPEND ONE PARTITION'S RESULT   *
+011200*    COUNTS TO THE CONSOLIDATED SUMMARY                           *
+011300*****************************************************************
+011400 2150-WRITE-PARTITION-LINE.
+011500     MOVE DRV-PARTITION-NO TO SL-PARTITION-NO.
+011600     MOVE DRV-PROCESSED-CTR TO SL-PROCESSED.
+011700     MOVE DRV-EXCEPTION-CTR TO SL-EXCEPTIONS.
+011750     MOVE WS-PARTITION-RC   TO SL-RETURN-CODE.
+011800     WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+011900 2150-WRITE-PARTITION-LINE-EXIT.
+012000     EXIT.
+012100*****************************************************************
+012200*    2200-WRITE-TOTALS -- APPEND THE GRAND TOTAL ACROSS EVERY     *
+012300*    PARTITION THAT WAS RUN                                      *
+012400*****************************************************************
+012500 2200-WRITE-TOTALS.
+012600     MOVE WS-GRAND-PROCESSED  TO TL-PROCESSED.
+012700     MOVE WS-GRAND-EXCEPTIONS TO TL-EXCEPTIONS.
+012800     WRITE SUMMARY-RECORD FROM WS-TOTAL-LINE.
+012900 2200-WRITE-TOTALS-EXIT.
+013000     EXIT.
