@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    PARTREC.CPY                                                 *
+000400*    ONE RECORD PER PARTITION TO BE RUN BY THE BATCH DRIVER      *
+000500*    (PARTLIST-FILE).  PT-TRAN-SUFFIX IS APPENDED TO "TRANFILE"  *
+000600*    AND "CKPTFILE" TO NAME THAT PARTITION'S OWN FILES.          *
+000700*                                                               *
+000800*****************************************************************
+000900 01  PART-RECORD.
+001000     05  PT-PARTITION-NO      PIC 9(02).
+001100     05  PT-TRAN-SUFFIX       PIC X(02).
