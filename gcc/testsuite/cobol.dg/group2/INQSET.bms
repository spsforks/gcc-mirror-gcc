@@ -0,0 +1,57 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    INQSET.BMS                                                  *
+000400*    BMS MAPSET FOR THE INQ001 ONLINE INQUIRY TRANSACTION.        *
+000500*    ONE MAP, INQMAP, TAKES A PARTITION NUMBER AND RUN DATE FROM  *
+000600*    THE OPERATOR, PLUS AN OPTIONAL INDVAL; INQ001 BROWSES        *
+000700*    RUNLOG-FILE FOR THAT PARTITION/RUN DATE WHEN INDVAL IS LEFT  *
+000800*    ZERO, OR LOOKS UP THAT ONE INDVAL WHEN IT ISN'T, AND REPLIES *
+000900*    WITH A TEXT LINE PER ROW FOUND (SEE 0070-SEND-REPLY).  THE   *
+001000*    DFHMDF LABELS BELOW (MI-PARTITION-NO, MI-RUN-DATE, MI-INDVAL)*
+001010*    ARE THE BASE NAMES A MAP ASSEMBLY GENERATES THE SYMBOLIC MAP *
+001020*    FROM -- SEE INQMAP.CPY, WHICH INQ001 ACTUALLY COPIES, FOR    *
+001030*    THE RESULTING ...L/...F/...A/...I FIELD GROUPS.              *
+001040*                                                               *
+001100*****************************************************************
+001200INQSET   DFHMSD TYPE=&SYSPARM,                                  X
+001300               MODE=INOUT,                                      X
+001400               LANG=COBOL,                                      X
+001500               STORAGE=AUTO,                                    X
+001600               TIOAPFX=YES,                                     X
+001700               CTRL=(FREEKB,FRSET)
+001800*
+001900INQMAP   DFHMDI SIZE=(24,80),                                    X
+002000               LINE=1,                                          X
+002100               COLUMN=1
+002200*
+002300         DFHMDF POS=(01,01),                                     X
+002400               LENGTH=20,                                       X
+002500               ATTRB=(PROT,BRT),                                X
+002600               INITIAL='RUNLOG INQUIRY'
+002700*
+002800         DFHMDF POS=(03,01),                                     X
+002900               LENGTH=20,                                       X
+003000               ATTRB=PROT,                                      X
+003100               INITIAL='PARTITION NUMBER..:'
+003200MI-PARTITION-NO DFHMDF POS=(03,22),                              X
+003300               LENGTH=2,                                        X
+003400               ATTRB=(NUM,UNPROT,FSET)
+003500*
+003600         DFHMDF POS=(04,01),                                     X
+003700               LENGTH=20,                                       X
+003800               ATTRB=PROT,                                      X
+003900               INITIAL='RUN DATE (CCYYMMDD):'
+004000MI-RUN-DATE DFHMDF POS=(04,22),                                  X
+004100               LENGTH=8,                                        X
+004200               ATTRB=(NUM,UNPROT,FSET)
+004300*
+004400         DFHMDF POS=(05,01),                                     X
+004500               LENGTH=20,                                       X
+004600               ATTRB=PROT,                                      X
+004700               INITIAL='INDVAL............:'
+004800MI-INDVAL DFHMDF POS=(05,22),                                    X
+004900               LENGTH=7,                                        X
+005000               ATTRB=(NUM,UNPROT,FSET)
+005100*
+005200         DFHMSD TYPE=FINAL
+005300         END
