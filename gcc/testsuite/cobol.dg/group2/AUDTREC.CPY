@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    AUDTREC.CPY                                                 *
+000400*    AUDIT TRAIL RECORD FOR PROG (AUDIT-FILE)                    *
+000500*    ONE RECORD IS APPENDED FOR EVERY ABNORMAL EXIT FROM NORMAL  *
+000600*    PROCESSING SO COMPLIANCE CAN TRACE WHICH RECORDS SKIPPED    *
+000700*    THEIR NORMAL A012 HANDLING, AND WHY.                        *
+000800*                                                               *
+000810*    REASON CODES                                                *
+000820*    EX01 -- A011 EXIT SECTION, INDVAL OVER THRESHOLD            *
+000825*    SQ01 -- PRESORT SEQUENCE CHECK FOUND A DUPLICATE OR         *
+000826*             OUT-OF-SEQUENCE TR-SEQUENCE-NO                      *
+000830*    CW01 -- INDVAL CROSSED THE CAPACITY WARNING PERCENTAGE      *
+000900*****************************************************************
+001000 01  AUDIT-RECORD.
+001100     05  AR-RUN-DATE             PIC 9(8).
+001200     05  AR-RUN-TIME             PIC 9(8).
+001300     05  AR-INDVAL               PIC 9(7).
+001400     05  AR-REASON-CODE          PIC X(4).
+001500     05  AR-REASON-TEXT          PIC X(30).
