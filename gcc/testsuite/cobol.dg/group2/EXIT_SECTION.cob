@@ -1,25 +1,663 @@
        *> { dg-do run }
 
-       IDENTIFICATION   DIVISION.
-       PROGRAM-ID.      prog.
-       DATA             DIVISION.
-       WORKING-STORAGE  SECTION.
-       01 INDVAL        PIC 9(4).
-       PROCEDURE        DIVISION.
-       A01 SECTION.
-       A011.
-           PERFORM VARYING INDVAL FROM 1 BY 1 UNTIL INDVAL > 10
-            IF INDVAL > 2
-               EXIT SECTION
-            END-IF
-           END-PERFORM.
-       A012.
-           DISPLAY INDVAL NO ADVANCING
-           END-DISPLAY.
-       A02 SECTION.
-           IF INDVAL NOT = 3
-              DISPLAY INDVAL NO ADVANCING
-              END-DISPLAY
-           END-IF.
-           STOP RUN.
-
+000100 IDENTIFICATION            DIVISION.
+000110 PROGRAM-ID.               prog.
+000120 AUTHOR.                   D-J HARTLEY.
+000130 INSTALLATION.             DAILY-PROC BATCH SUPPORT.
+000140 DATE-WRITTEN.             01/04/1998.
+000150 DATE-COMPILED.            01/04/1998.
+000160*****************************************************************
+000170*                                                               *
+000180*    MODIFICATION HISTORY                                      *
+000190*                                                               *
+000200*    DATE       INIT  DESCRIPTION                               *
+000210*    ---------- ----  ------------------------------------------*
+000220*    01/04/1998  DJH  ORIGINAL EXIT SECTION COMPILE CHECK.      *
+000230*    03/11/2026  DJH  A01 NOW DRIVEN BY TRAN-FILE DAILY FEED     *
+000240*                     INSTEAD OF A SYNTHETIC 1-TO-10 COUNTER.   *
+000250*    03/12/2026  DJH  ADDED RPT-FILE PRINTED EXCEPTION REPORT    *
+000260*                     IN PLACE OF THE BARE SYSOUT DISPLAYS.     *
+000270*    03/13/2026  DJH  ADDED CKPT-FILE CHECKPOINT/RESTART SO AN   *
+000280*                     ABEND MID-RUN RESUMES PAST THE LAST       *
+000290*                     COMPLETED INDVAL INSTEAD OF REPROCESSING.  *
+000300*    03/14/2026  DJH  ADDED AUDIT-FILE TRAIL FOR A011 EARLY       *
+000310*                     EXITS, AND CTLPARM-FILE SO THE A011/A02    *
+000320*                     EXCEPTION CUTOFFS ARE RUN-TIME PARAMETERS  *
+000330*                     INSTEAD OF HARDCODED LITERALS.             *
+000340*    03/15/2026  DJH  ADDED RUNLOG-FILE SO TODAY'S RUN RESULTS    *
+000350*                     CAN BE LOOKED UP ONLINE BY INQ001 WHILE     *
+000360*                     THE BATCH RUN IS STILL IN PROGRESS.         *
+000370*    03/16/2026  DJH  A02 NOW VALIDATES AGAINST THE EXPECTED      *
+000380*                     INDVAL ON MASTER-FILE FOR THE LAST TRAN ID  *
+000390*                     PROCESSED, KEYED LOOKUP, INSTEAD OF A FLAT   *
+000400*                     RUN-WIDE CUTOFF; CP-A02-MATCH-VALUE STAYS   *
+000410*                     ONLY AS THE FALLBACK WHEN A TRAN ID HAS NO  *
+000420*                     MASTER-FILE ENTRY.                         *
+000430*    03/17/2026  DJH  PROG CAN NOW BE CALLED REPEATEDLY BY A NEW  *
+000440*                     MULTI-PARTITION DRIVER.  TRAN-FILE AND      *
+000450*                     CKPT-FILE NAMES ARE BUILT FROM DRV-COMM-AREA*
+000460*                     WHEN THE DRIVER IS ACTIVE, RPT-FILE ACCUMU- *
+000470*                     LATES ACROSS PARTITIONS INSTEAD OF BEING    *
+000480*                     OVERLAID, AND GOBACK REPLACES STOP RUN SO   *
+000490*                     CONTROL RETURNS TO THE DRIVER BETWEEN CALLS.*
+000500*    03/18/2026  DJH  ADDED A PRE-SORT OF THE RAW DAILY FEED BY   *
+000510*                     TR-SEQUENCE-NO AND A SEQUENCE CHECK OF THE  *
+000520*                     SORTED OUTPUT, AHEAD OF A01 SECTION, SO AN  *
+000530*                     OUT-OF-SEQUENCE OR DUPLICATE KEY IS CAUGHT  *
+000540*                     AND LOGGED BEFORE THE MAIN LOOP EVER RUNS.  *
+000550*    03/19/2026  DJH  WIDENED INDVAL AND EVERY FIELD THAT CARRIES  *
+000560*                     IT (TR-SEQUENCE-NO, CK-LAST-INDVAL,          *
+000570*                     AR-INDVAL, RL-INDVAL, MR-EXPECTED-INDVAL,    *
+000580*                     CP-A011-THRESHOLD, CP-A02-MATCH-VALUE) FROM  *
+000590*                     PIC 9(4) TO PIC 9(7) FOR REALISTIC PEAK      *
+000600*                     VOLUMES, AND ADDED A CW01 CAPACITY WARNING,  *
+000610*                     DRIVEN BY A NEW CP-CAPACITY-PCT PERCENTAGE   *
+000620*                     ON CTLPARM-FILE, FIRED ONCE PER RUN WHEN     *
+000630*                     INDVAL CROSSES IT.                          *
+000640*    03/20/2026  DJH  SHORTENED THE REASON-TEXT LITERALS THAT WERE *
+000650*                     OVERFLOWING WS-DL-REASON/AR-REASON-TEXT'S    *
+000660*                     PIC X(30), AND 1000-INIT-PARTITION NOW ALSO  *
+000670*                     RESETS INDVAL AND WS-LAST-TRAN-ID SO A ZERO- *
+000680*                     RECORD PARTITION DOESN'T INHERIT THE LAST    *
+000690*                     PARTITION'S VALUES.  RPT-FILE'S CONTROL      *
+000700*                     TOTAL NOW PRINTS ONCE, ON THE LAST PARTITION *
+000710*                     OF A DRIVEN RUN (DRV-FINAL-SW, SET BY        *
+000720*                     DRV001) OR IMMEDIATELY ON A STANDALONE RUN,  *
+000730*                     INSTEAD OF ONCE PER PARTITION.               *
+000740*    03/21/2026  DJH  A011'S OVER-THRESHOLD CHECK COMPARES INDVAL   *
+000750*                     AGAIN, NOT TR-TRAN-AMOUNT -- THE EXIT CUTOFF  *
+000760*                     IS SUPPOSED TO BE KEYED ON INDVAL ITSELF, AND *
+000770*                     INDVAL DOES ADVANCE WITH EVERY RECORD ON THE  *
+000780*                     SORTED/DEDUPED FEED, SO RAISING THE          *
+000790*                     THRESHOLD DOES LET MORE RECORDS PROCESS.      *
+000800*                     ALSO: RESTART NOW RECOVERS INDVAL/LAST TRAN  *
+000810*                     ID FROM THE CHECKPOINT WHEN A RERUN FINDS    *
+000820*                     NOTHING LEFT TO DO, SO A HARMLESS RERUN OF A *
+000830*                     COMPLETED PARTITION NO LONGER LOGS A BOGUS   *
+000840*                     A02 MISMATCH AT INDVAL 0; MASTER-FILE'S OPEN *
+000850*                     IS NOW GUARDED SO A SITE WITHOUT ONE DOESN'T *
+000860*                     BLINDLY READ AN UNOPENED FILE; RPT-FILE'S    *
+000870*                     EXTEND-VS-FRESH DECISION NOW USES A RUN-WIDE *
+000880*                     FIRST-CALL SWITCH INSTEAD OF THE PARTITION   *
+000890*                     NUMBER, SO A PARTITION NOT NUMBERED FROM 1   *
+000900*                     DOESN'T MISTAKENLY EXTEND A STALE REPORT;    *
+000910*                     PROG NOW SETS RETURN-CODE (0/4) FOR DRV001   *
+000920*                     TO CAPTURE ALONGSIDE THE EXCEPTION COUNT;    *
+000930*                     AND THE LEFTOVER CONSOLE DISPLAYS FROM       *
+000940*                     BEFORE RPT-FILE'S PRINTED REPORT EXISTED ARE *
+000945*                     NOW REMOVED.                                 *
+000950*                                                               *
+000960*****************************************************************
+000970 ENVIRONMENT               DIVISION.
+000980 CONFIGURATION             SECTION.
+000990 SOURCE-COMPUTER.          IBM-370.
+001000 OBJECT-COMPUTER.          IBM-370.
+001010 INPUT-OUTPUT               SECTION.
+001020 FILE-CONTROL.
+001030     SELECT TRAN-RAW-FILE  ASSIGN TO DYNAMIC WS-TRANRAW-FILENAME
+001040                           ORGANIZATION IS LINE SEQUENTIAL.
+001050     SELECT SORT-WORK      ASSIGN TO "SRTWK01".
+001060     SELECT TRAN-FILE      ASSIGN TO DYNAMIC WS-TRAN-FILENAME
+001070                           ORGANIZATION IS LINE SEQUENTIAL.
+001080     SELECT REPORT-FILE    ASSIGN TO "RPTFILE"
+001090                           ORGANIZATION IS LINE SEQUENTIAL
+001100                           FILE STATUS IS WS-RPT-STATUS.
+001110     SELECT CKPT-FILE      ASSIGN TO DYNAMIC WS-CKPT-FILENAME
+001120                           ORGANIZATION IS LINE SEQUENTIAL
+001130                           FILE STATUS IS WS-CKPT-STATUS.
+001140     SELECT AUDIT-FILE     ASSIGN TO "AUDITFILE"
+001150                           ORGANIZATION IS LINE SEQUENTIAL
+001160                           FILE STATUS IS WS-AUDIT-STATUS.
+001170     SELECT CTLPARM-FILE   ASSIGN TO "CTLPARM"
+001180                           ORGANIZATION IS LINE SEQUENTIAL
+001190                           FILE STATUS IS WS-PARM-STATUS.
+001200     SELECT RUNLOG-FILE    ASSIGN TO "RUNLOG"
+001210                           ORGANIZATION IS INDEXED
+001220                           ACCESS MODE IS DYNAMIC
+001230                           RECORD KEY IS RL-KEY
+001240                           FILE STATUS IS WS-RUNLOG-STATUS.
+001250     SELECT MASTER-FILE    ASSIGN TO "MASTFILE"
+001260                           ORGANIZATION IS INDEXED
+001270                           ACCESS MODE IS DYNAMIC
+001280                           RECORD KEY IS MR-TRAN-ID
+001290                           FILE STATUS IS WS-MASTER-STATUS.
+001300 DATA                      DIVISION.
+001310 FILE                      SECTION.
+001320 FD  TRAN-RAW-FILE
+001330     LABEL RECORD IS STANDARD.
+001340     COPY TRANREC REPLACING ==TRAN-RECORD== BY ==TRAN-RAW-REC==.
+001350 SD  SORT-WORK.
+001360     COPY TRANREC REPLACING ==TRAN-RECORD== BY ==SORT-REC==.
+001370 FD  TRAN-FILE
+001380     LABEL RECORD IS STANDARD.
+001390     COPY TRANREC.
+001400 FD  REPORT-FILE
+001410     LABEL RECORD IS STANDARD.
+001420     COPY RPTREC.
+001430 FD  CKPT-FILE
+001440     LABEL RECORD IS STANDARD.
+001450     COPY CKPTREC.
+001460 FD  AUDIT-FILE
+001470     LABEL RECORD IS STANDARD.
+001480     COPY AUDTREC.
+001490 FD  CTLPARM-FILE
+001500     LABEL RECORD IS STANDARD.
+001510     COPY CTLPARM.
+001520 FD  RUNLOG-FILE
+001530     LABEL RECORD IS STANDARD.
+001540     COPY RUNLOG.
+001550 FD  MASTER-FILE
+001560     LABEL RECORD IS STANDARD.
+001570     COPY MASTREC.
+001580 WORKING-STORAGE           SECTION.
+001590 01  INDVAL                PIC 9(7).
+001600 01  TF-SWITCHES.
+001610     05  TF-EOF-SW         PIC X(01)   VALUE "N".
+001620         88  TF-EOF                    VALUE "Y".
+001630 01  WS-CKPT-STATUS        PIC X(02).
+001640 01  CK-SWITCHES.
+001650     05  CK-EOF-SW         PIC X(01)   VALUE "N".
+001660         88  CK-EOF                    VALUE "Y".
+001670 01  WS-RESTART-INDVAL     PIC 9(7)    VALUE 0.
+001680 01  WS-RESTART-TRAN-ID    PIC X(10)   VALUE SPACES.
+001690 01  WS-AUDIT-STATUS       PIC X(02).
+001700 01  WS-RUN-TIME           PIC 9(8).
+001710 01  WS-PARM-STATUS        PIC X(02).
+001720 01  WS-A011-THRESHOLD     PIC 9(7)    VALUE 2.
+001730 01  WS-A02-MATCH-VALUE    PIC 9(7)    VALUE 3.
+001740 01  WS-RUNLOG-STATUS      PIC X(02).
+001750 01  WS-RL-EXIT-FLAG       PIC X(01).
+001760 01  WS-MASTER-STATUS      PIC X(02).
+001770 01  WS-LAST-TRAN-ID       PIC X(10).
+001780 01  WS-TRAN-FILENAME      PIC X(20)   VALUE "TRANSRT".
+001790 01  WS-CKPT-FILENAME      PIC X(20)   VALUE "CKPTFILE".
+001800 01  WS-RPT-STATUS         PIC X(02).
+001810 01  WS-PARTITION-NO       PIC 9(02)   VALUE 0.
+001820 01  WS-PROCESSED-CTR      PIC 9(07)   VALUE 0.
+001830 01  WS-TRANRAW-FILENAME   PIC X(20)   VALUE "TRANFILE".
+001840 01  WS-LAST-SEQ-SEEN      PIC 9(07)   VALUE 0.
+001850 01  WS-CAPACITY-PCT       PIC 9(3)    VALUE 80.
+001860 01  WS-CAPACITY-LIMIT     PIC 9(7)    VALUE 0.
+001870 01  WS-INDVAL-MAX-CAP     PIC 9(7)    VALUE 9999999.
+001880 01  CW-SWITCHES.
+001890     05  CW-WARNED-SW      PIC X(01)   VALUE "N".
+001900         88  CW-WARNED                 VALUE "Y".
+001910 01  MF-SWITCHES.
+001920     05  MF-OPEN-SW        PIC X(01)   VALUE "N".
+001930         88  MF-OPEN                   VALUE "Y".
+001940 01  RP-SWITCHES.
+001950     05  RP-FIRST-CALL-SW  PIC X(01)   VALUE "Y".
+001960         88  RP-FIRST-CALL             VALUE "Y".
+001970     COPY DRVCOMM.
+001980 01  WS-RUN-DATE           PIC 9(8).
+001990 01  WS-PAGE-NO            PIC 9(3)    VALUE 1.
+002000 01  WS-LINE-CTR           PIC 9(3)    VALUE 0.
+002010 01  WS-LINES-PER-PAGE     PIC 9(3)    VALUE 60.
+002020 01  WS-EXCEPTION-CTR      PIC 9(7)    VALUE 0.
+002030 01  WS-REPORT-EXCEPTION-CTR PIC 9(7)  VALUE 0.
+002040 01  WS-HDR-LINE1.
+002050     05  FILLER            PIC X(10)   VALUE "RUN DATE: ".
+002060     05  WS-H1-DATE        PIC 9(8).
+002070     05  FILLER            PIC X(16)   VALUE SPACES.
+002080     05  FILLER            PIC X(35)   VALUE
+002090         "DAILY TRANSACTION EXCEPTION REPORT".
+002100     05  FILLER            PIC X(05)   VALUE "PAGE ".
+002110     05  WS-H1-PAGE        PIC ZZ9.
+002120     05  FILLER            PIC X(55)   VALUE SPACES.
+002130 01  WS-HDR-LINE2.
+002140     05  FILLER            PIC X(06)   VALUE "INDVAL".
+002150     05  FILLER            PIC X(04)   VALUE SPACES.
+002160     05  FILLER            PIC X(30)   VALUE "REASON".
+002170     05  FILLER            PIC X(92)   VALUE SPACES.
+002180 01  WS-DETAIL-LINE.
+002190     05  WS-DL-INDVAL      PIC Z(6)9.
+002200     05  FILLER            PIC X(06)   VALUE SPACES.
+002210     05  WS-DL-REASON      PIC X(30).
+002220     05  FILLER            PIC X(89)   VALUE SPACES.
+002230 01  WS-TOTAL-LINE.
+002240     05  FILLER            PIC X(18)   VALUE "TOTAL EXCEPTIONS: ".
+002250     05  WS-TL-COUNT       PIC Z(6)9.
+002260     05  FILLER            PIC X(107)  VALUE SPACES.
+002270 PROCEDURE                 DIVISION.
+002280*****************************************************************
+002290*    0000-MAINLINE                                              *
+002300*****************************************************************
+002310 A01 SECTION.
+002320 A011.
+002330     PERFORM 1000-INIT-PARTITION THRU 1000-INIT-PARTITION-EXIT.
+002340     PERFORM 1050-READ-PARMS THRU 1050-READ-PARMS-EXIT.
+002350     PERFORM 1200-OPEN-REPORT THRU 1200-OPEN-REPORT-EXIT.
+002360     PERFORM 1180-OPEN-AUDIT THRU 1180-OPEN-AUDIT-EXIT.
+002370     PERFORM 1195-OPEN-RUNLOG THRU 1195-OPEN-RUNLOG-EXIT.
+002380     OPEN INPUT MASTER-FILE.
+002390     IF WS-MASTER-STATUS = "00"
+002400         SET MF-OPEN TO TRUE
+002410     END-IF.
+002420     PERFORM 1010-PRESORT-CHECK THRU 1010-PRESORT-CHECK-EXIT.
+002430     OPEN INPUT TRAN-FILE.
+002440     PERFORM 1150-RESTART-CHECK THRU 1150-RESTART-CHECK-EXIT.
+002450     PERFORM 1100-READ-TRAN THRU 1100-READ-TRAN-EXIT.
+002460     PERFORM 1105-SKIP-PROCESSED THRU 1105-SKIP-PROCESSED-EXIT
+002470         UNTIL TF-EOF OR TR-SEQUENCE-NO OF TRAN-RECORD
+002480                                              > WS-RESTART-INDVAL.
+002490     IF TF-EOF
+002500         MOVE WS-RESTART-INDVAL   TO INDVAL
+002510         MOVE WS-RESTART-TRAN-ID  TO WS-LAST-TRAN-ID
+002520     END-IF.
+002530     PERFORM 1110-PROCESS-TRAN THRU 1110-PROCESS-TRAN-EXIT
+002540         UNTIL TF-EOF.
+002550     GO TO A012.
+002560*****************************************************************
+002570*    1000-INIT-PARTITION -- SET UP THIS CALL'S FILE NAMES AND     *
+002580*    RESET THE SWITCHES/COUNTERS A RESTART OR A PRIOR PARTITION   *
+002590*    MAY HAVE LEFT BEHIND, SO PROG MAY BE CALLED ONCE PER         *
+002600*    PARTITION BY A DRIVER AS WELL AS RUN STANDALONE              *
+002610*****************************************************************
+002620 1000-INIT-PARTITION.
+002630     MOVE "TRANFILE"       TO WS-TRANRAW-FILENAME.
+002640     MOVE "TRANSRT"        TO WS-TRAN-FILENAME.
+002650     MOVE "CKPTFILE"       TO WS-CKPT-FILENAME.
+002660     MOVE 0                TO WS-PARTITION-NO.
+002670     IF DRV-ACTIVE
+002680         MOVE DRV-PARTITION-NO TO WS-PARTITION-NO
+002690         STRING "TRANFILE" DELIMITED BY SIZE
+002700                DRV-TRAN-SUFFIX DELIMITED BY SIZE
+002710                INTO WS-TRANRAW-FILENAME
+002720         END-STRING
+002730         STRING "TRANSRT" DELIMITED BY SIZE
+002740                DRV-TRAN-SUFFIX DELIMITED BY SIZE
+002750                INTO WS-TRAN-FILENAME
+002760         END-STRING
+002770         STRING "CKPTFILE" DELIMITED BY SIZE
+002780                DRV-TRAN-SUFFIX DELIMITED BY SIZE
+002790                INTO WS-CKPT-FILENAME
+002800         END-STRING
+002810     END-IF.
+002820     MOVE "N"              TO TF-EOF-SW.
+002830     MOVE "N"              TO CK-EOF-SW.
+002840     MOVE 0                TO WS-RESTART-INDVAL.
+002850     MOVE 0                TO WS-EXCEPTION-CTR.
+002860     MOVE 0                TO WS-PROCESSED-CTR.
+002870     MOVE 0                TO WS-LAST-SEQ-SEEN.
+002880     MOVE "N"              TO CW-WARNED-SW.
+002890     MOVE "N"              TO MF-OPEN-SW.
+002900     MOVE 0                TO INDVAL.
+002910     MOVE SPACES           TO WS-LAST-TRAN-ID.
+002920 1000-INIT-PARTITION-EXIT.
+002930     EXIT.
+002940*****************************************************************
+002950*    1010-PRESORT-CHECK -- SORT THE RAW DAILY FEED INTO TRAN-FILE *
+002960*    BY TR-SEQUENCE-NO, THEN READ THE SORTED OUTPUT ONCE, AHEAD   *
+002970*    OF A01 SECTION'S MAIN LOOP, TO CATCH A DUPLICATE OR OUT-OF-  *
+002980*    SEQUENCE KEY BEFORE IT CAN DISRUPT CHECKPOINT/RESTART        *
+002990*****************************************************************
+003000 1010-PRESORT-CHECK.
+003010     SORT SORT-WORK
+003020         ON ASCENDING KEY TR-SEQUENCE-NO OF SORT-REC
+003030         USING TRAN-RAW-FILE
+003040         GIVING TRAN-FILE.
+003050     OPEN INPUT TRAN-FILE.
+003060     PERFORM 1015-SEQ-CHECK-READ THRU 1015-SEQ-CHECK-READ-EXIT
+003070         UNTIL TF-EOF.
+003080     CLOSE TRAN-FILE.
+003090     MOVE "N"              TO TF-EOF-SW.
+003100 1010-PRESORT-CHECK-EXIT.
+003110     EXIT.
+003120*****************************************************************
+003130*    1015-SEQ-CHECK-READ -- ONE RECORD OF THE SEQUENCE-VALIDATION *
+003140*    PASS; ANYTHING NOT STRICTLY GREATER THAN THE LAST KEY SEEN   *
+003150*    IS A DUPLICATE OR OUT-OF-SEQUENCE KEY AND GETS LOGGED        *
+003160*****************************************************************
+003170 1015-SEQ-CHECK-READ.
+003180     READ TRAN-FILE
+003190         AT END
+003200             SET TF-EOF TO TRUE
+003210         NOT AT END
+003220             IF TR-SEQUENCE-NO OF TRAN-RECORD
+003230                 NOT > WS-LAST-SEQ-SEEN
+003240                 MOVE TR-SEQUENCE-NO OF TRAN-RECORD
+003250                                      TO WS-DL-INDVAL
+003260                 MOVE "TRAN-FILE OUT OF SEQ/DUP"
+003270                                      TO WS-DL-REASON
+003280                 PERFORM 1220-WRITE-DETAIL
+003290                     THRU 1220-WRITE-DETAIL-EXIT
+003300                 MOVE TR-SEQUENCE-NO OF TRAN-RECORD
+003310                                      TO INDVAL
+003320                 MOVE "SQ01"          TO AR-REASON-CODE
+003330                 MOVE "PRESORT SEQUENCE CHECK FAILED"
+003340                                      TO AR-REASON-TEXT
+003350                 PERFORM 1190-WRITE-AUDIT
+003360                     THRU 1190-WRITE-AUDIT-EXIT
+003370             ELSE
+003380                 MOVE TR-SEQUENCE-NO OF TRAN-RECORD
+003390                                      TO WS-LAST-SEQ-SEEN
+003400             END-IF
+003410     END-READ.
+003420 1015-SEQ-CHECK-READ-EXIT.
+003430     EXIT.
+003440*****************************************************************
+003450*    1050-READ-PARMS -- PICK UP THE A011/A02 EXCEPTION CUTOFFS    *
+003460*    FROM CTLPARM-FILE; IF IT IS NOT THERE, KEEP THE DEFAULTS     *
+003470*****************************************************************
+003480 1050-READ-PARMS.
+003490     OPEN INPUT CTLPARM-FILE.
+003500     IF WS-PARM-STATUS = "00"
+003510         READ CTLPARM-FILE
+003520             NOT AT END
+003530                 MOVE CP-A011-THRESHOLD  TO WS-A011-THRESHOLD
+003540                 MOVE CP-A02-MATCH-VALUE TO WS-A02-MATCH-VALUE
+003550                 IF CP-CAPACITY-PCT > 0
+003560                     MOVE CP-CAPACITY-PCT TO WS-CAPACITY-PCT
+003570                 END-IF
+003580         END-READ
+003590         CLOSE CTLPARM-FILE
+003600     END-IF.
+003610     COMPUTE WS-CAPACITY-LIMIT =
+003620         WS-INDVAL-MAX-CAP * WS-CAPACITY-PCT / 100.
+003630 1050-READ-PARMS-EXIT.
+003640     EXIT.
+003650*****************************************************************
+003660*    1100-READ-TRAN -- GET THE NEXT DAILY TRANSACTION RECORD     *
+003670*****************************************************************
+003680 1100-READ-TRAN.
+003690     READ TRAN-FILE
+003700         AT END
+003710             SET TF-EOF TO TRUE
+003720     END-READ.
+003730 1100-READ-TRAN-EXIT.
+003740     EXIT.
+003750*****************************************************************
+003760*    1105-SKIP-PROCESSED -- ON RESTART, READ PAST THE RECORDS    *
+003770*    ALREADY COMPLETED AS OF THE LAST CHECKPOINT                 *
+003780*****************************************************************
+003790 1105-SKIP-PROCESSED.
+003800     PERFORM 1100-READ-TRAN THRU 1100-READ-TRAN-EXIT.
+003810 1105-SKIP-PROCESSED-EXIT.
+003820     EXIT.
+003830*****************************************************************
+003840*    1110-PROCESS-TRAN -- ONE PASS PER TRANSACTION ON THE FEED.   *
+003850*    THE OVER-THRESHOLD CHECK COMPARES INDVAL ITSELF (THE FEED'S   *
+003860*    SORTED/DEDUPED SEQUENCE POSITION) AGAINST WS-A011-THRESHOLD,  *
+003870*    WHICH IS READ FROM CTLPARM-FILE AT RUN TIME -- THIS IS THE    *
+003880*    PARAMETER-DRIVEN REPLACEMENT FOR THE ORIGINAL "INDVAL > 2"    *
+003885*    LITERAL CUTOFF                                                *
+003890*****************************************************************
+003900 1110-PROCESS-TRAN.
+003910     MOVE TR-SEQUENCE-NO OF TRAN-RECORD TO INDVAL.
+003920     MOVE TR-TRAN-ID OF TRAN-RECORD     TO WS-LAST-TRAN-ID.
+003930     ADD 1                 TO WS-PROCESSED-CTR.
+003940     PERFORM 1115-CHECK-CAPACITY THRU 1115-CHECK-CAPACITY-EXIT.
+003950     IF INDVAL > WS-A011-THRESHOLD
+003960         MOVE INDVAL           TO WS-DL-INDVAL
+003970         MOVE "A011 EARLY EXIT - THRESHOLD"
+003980                               TO WS-DL-REASON
+003990         PERFORM 1220-WRITE-DETAIL THRU 1220-WRITE-DETAIL-EXIT
+004000         MOVE "EX01"           TO AR-REASON-CODE
+004010         MOVE "A011 EXIT - OVER THRESHOLD"
+004020                               TO AR-REASON-TEXT
+004030         PERFORM 1190-WRITE-AUDIT THRU 1190-WRITE-AUDIT-EXIT
+004040         MOVE "Y"             TO WS-RL-EXIT-FLAG
+004050         PERFORM 1196-WRITE-RUNLOG THRU 1196-WRITE-RUNLOG-EXIT
+004060         EXIT SECTION
+004070     END-IF.
+004080     PERFORM 1160-WRITE-CHECKPOINT THRU 1160-WRITE-CHECKPOINT-EXIT.
+004090     MOVE "N"                 TO WS-RL-EXIT-FLAG.
+004100     PERFORM 1196-WRITE-RUNLOG THRU 1196-WRITE-RUNLOG-EXIT.
+004110     PERFORM 1100-READ-TRAN THRU 1100-READ-TRAN-EXIT.
+004120 1110-PROCESS-TRAN-EXIT.
+004130     EXIT.
+004140*****************************************************************
+004150*    1115-CHECK-CAPACITY -- ONCE PER RUN, WARN WHEN INDVAL        *
+004160*    CROSSES CP-CAPACITY-PCT PERCENT OF ITS STRUCTURAL CAPACITY,  *
+004170*    SO A FULL FIELD IS CAUGHT AHEAD OF TIME INSTEAD OF SHOWING   *
+004180*    UP AS A TRUNCATED TOTAL                                      *
+004190*****************************************************************
+004200 1115-CHECK-CAPACITY.
+004210     IF INDVAL > WS-CAPACITY-LIMIT AND NOT CW-WARNED
+004220         MOVE INDVAL           TO WS-DL-INDVAL
+004230         MOVE "CAPACITY WARNING CROSSED"
+004240                               TO WS-DL-REASON
+004250         PERFORM 1220-WRITE-DETAIL THRU 1220-WRITE-DETAIL-EXIT
+004260         MOVE "CW01"           TO AR-REASON-CODE
+004270         MOVE "INDVAL OVER CAPACITY WARNING"
+004280                               TO AR-REASON-TEXT
+004290         PERFORM 1190-WRITE-AUDIT THRU 1190-WRITE-AUDIT-EXIT
+004300         SET CW-WARNED TO TRUE
+004310     END-IF.
+004320 1115-CHECK-CAPACITY-EXIT.
+004330     EXIT.
+004340*****************************************************************
+004350*    1150-RESTART-CHECK -- FIND THE LAST CHECKPOINT, IF ANY, AND  *
+004360*    LEAVE CKPT-FILE OPEN FOR EXTEND SO NEW CHECKPOINTS APPEND    *
+004370*****************************************************************
+004380 1150-RESTART-CHECK.
+004390     MOVE 0                TO WS-RESTART-INDVAL.
+004400     MOVE SPACES           TO WS-RESTART-TRAN-ID.
+004410     OPEN INPUT CKPT-FILE.
+004420     IF WS-CKPT-STATUS = "00"
+004430         PERFORM 1152-READ-CKPT THRU 1152-READ-CKPT-EXIT
+004440             UNTIL CK-EOF
+004450         CLOSE CKPT-FILE
+004460         OPEN EXTEND CKPT-FILE
+004470     ELSE
+004480         OPEN OUTPUT CKPT-FILE
+004490     END-IF.
+004500 1150-RESTART-CHECK-EXIT.
+004510     EXIT.
+004520*****************************************************************
+004530*    1152-READ-CKPT -- READ ONE CHECKPOINT RECORD; THE FILE'S     *
+004540*    LAST RECORD WINS AS THE RESTART POINT                        *
+004550*****************************************************************
+004560 1152-READ-CKPT.
+004570     READ CKPT-FILE
+004580         AT END
+004590             SET CK-EOF TO TRUE
+004600         NOT AT END
+004610             MOVE CK-LAST-INDVAL   TO WS-RESTART-INDVAL
+004620             MOVE CK-LAST-TRAN-ID  TO WS-RESTART-TRAN-ID
+004630     END-READ.
+004640 1152-READ-CKPT-EXIT.
+004650     EXIT.
+004660*****************************************************************
+004670*    1160-WRITE-CHECKPOINT -- RECORD THE LAST INDVAL COMPLETED    *
+004680*    SO A RESTART RESUMES WITH THE NEXT ONE                       *
+004690*****************************************************************
+004700 1160-WRITE-CHECKPOINT.
+004710     MOVE INDVAL           TO CK-LAST-INDVAL.
+004720     MOVE WS-RUN-DATE      TO CK-RUN-DATE.
+004730     MOVE WS-LAST-TRAN-ID  TO CK-LAST-TRAN-ID.
+004740     WRITE CKPT-RECORD.
+004750 1160-WRITE-CHECKPOINT-EXIT.
+004760     EXIT.
+004770*****************************************************************
+004780*    1180-OPEN-AUDIT -- OPEN AUDIT-FILE, CREATING IT ON THE FIRST *
+004790*    EVER RUN AND APPENDING TO IT ON EVERY RUN AFTER THAT         *
+004800*****************************************************************
+004810 1180-OPEN-AUDIT.
+004820     OPEN INPUT AUDIT-FILE.
+004830     IF WS-AUDIT-STATUS = "00"
+004840         CLOSE AUDIT-FILE
+004850         OPEN EXTEND AUDIT-FILE
+004860     ELSE
+004870         OPEN OUTPUT AUDIT-FILE
+004880     END-IF.
+004890 1180-OPEN-AUDIT-EXIT.
+004900     EXIT.
+004910*****************************************************************
+004920*    1190-WRITE-AUDIT -- APPEND ONE AUDIT TRAIL RECORD FOR AN     *
+004930*    EARLY EXIT FROM NORMAL A011/A012 PROCESSING                  *
+004940*****************************************************************
+004950 1190-WRITE-AUDIT.
+004960     ACCEPT WS-RUN-TIME    FROM TIME.
+004970     MOVE WS-RUN-DATE      TO AR-RUN-DATE.
+004980     MOVE WS-RUN-TIME      TO AR-RUN-TIME.
+004990     MOVE INDVAL           TO AR-INDVAL.
+005000     WRITE AUDIT-RECORD.
+005010 1190-WRITE-AUDIT-EXIT.
+005020     EXIT.
+005030*****************************************************************
+005040*    1195-OPEN-RUNLOG -- OPEN RUNLOG-FILE FOR I-O SO INQ001 CAN   *
+005050*    SEE TODAY'S RESULTS AS THEY ARE WRITTEN, CREATING THE FILE   *
+005060*    ON THE FIRST EVER RUN                                        *
+005070*****************************************************************
+005080 1195-OPEN-RUNLOG.
+005090     OPEN I-O RUNLOG-FILE.
+005100     IF WS-RUNLOG-STATUS NOT = "00"
+005110         OPEN OUTPUT RUNLOG-FILE
+005120         CLOSE RUNLOG-FILE
+005130         OPEN I-O RUNLOG-FILE
+005140     END-IF.
+005150 1195-OPEN-RUNLOG-EXIT.
+005160     EXIT.
+005170*****************************************************************
+005180*    1196-WRITE-RUNLOG -- RECORD ONE ROW PER INDVAL PASS, KEYED   *
+005190*    BY RUN DATE, SO INQ001 CAN ANSWER "WHAT HAPPENED TO INDVAL   *
+005200*    NNNN TODAY" WITHOUT WAITING FOR THE PRINTED REPORT           *
+005210*****************************************************************
+005220 1196-WRITE-RUNLOG.
+005230     MOVE WS-PARTITION-NO  TO RL-PARTITION-NO.
+005240     MOVE WS-RUN-DATE      TO RL-RUN-DATE.
+005250     MOVE INDVAL           TO RL-INDVAL.
+005260     MOVE WS-RL-EXIT-FLAG  TO RL-EXIT-FLAG.
+005270     MOVE "N"              TO RL-FAIL-FLAG.
+005280     WRITE RUNLOG-RECORD
+005290         INVALID KEY
+005300             REWRITE RUNLOG-RECORD
+005310     END-WRITE.
+005320 1196-WRITE-RUNLOG-EXIT.
+005330     EXIT.
+005340*****************************************************************
+005350*    1197-LOOKUP-MASTER -- LOOK UP THE LAST TRAN ID PROCESSED ON  *
+005360*    MASTER-FILE AND, IF FOUND, USE ITS EXPECTED INDVAL AS THE    *
+005370*    A02 CONTROL VALUE IN PLACE OF THE CTLPARM-FILE DEFAULT.      *
+005380*    SKIPPED ENTIRELY IF MASTER-FILE DIDN'T OPEN -- A SITE THAT   *
+005390*    HASN'T BUILT ONE OUT YET STAYS ON THE CTLPARM-FILE FALLBACK. *
+005400*****************************************************************
+005410 1197-LOOKUP-MASTER.
+005420     IF MF-OPEN
+005430         MOVE WS-LAST-TRAN-ID  TO MR-TRAN-ID
+005440         READ MASTER-FILE
+005450             INVALID KEY
+005460                 CONTINUE
+005470             NOT INVALID KEY
+005480                 MOVE MR-EXPECTED-INDVAL TO WS-A02-MATCH-VALUE
+005490         END-READ
+005500     END-IF.
+005510 1197-LOOKUP-MASTER-EXIT.
+005520     EXIT.
+005530*****************************************************************
+005540*    1200-OPEN-REPORT -- OPEN RPT-FILE AND PRINT PAGE 1 HEADERS.   *
+005550*    RP-FIRST-CALL-SW, NOT THE PARTITION NUMBER, DECIDES FRESH     *
+005560*    VS. EXTEND -- IT IS NEVER RESET IN 1000-INIT-PARTITION, SO IT *
+005570*    TRACKS WHETHER *THIS RUN UNIT* HAS ALREADY CREATED RPT-FILE,  *
+005580*    REGARDLESS OF WHAT A PARTITION HAPPENS TO BE NUMBERED.  A     *
+005590*    FAILED OPEN/EXTEND IS FATAL -- THERE IS NOWHERE ELSE TO PUT   *
+005595*    THE EXCEPTION REPORT THAT IS THIS PROGRAM'S WHOLE DELIVERABLE.*
+005598*****************************************************************
+005600 1200-OPEN-REPORT.
+005610     IF RP-FIRST-CALL
+005620         OPEN OUTPUT REPORT-FILE
+005625         IF WS-RPT-STATUS NOT = "00"
+005626             DISPLAY "PROG: UNABLE TO OPEN RPT-FILE, STATUS "
+005627                     WS-RPT-STATUS
+005628             MOVE 16           TO RETURN-CODE
+005629             GOBACK
+005630         END-IF
+005631         MOVE 1                TO WS-PAGE-NO
+005640         MOVE "N"              TO RP-FIRST-CALL-SW
+005650     ELSE
+005660         OPEN EXTEND REPORT-FILE
+005661         IF WS-RPT-STATUS NOT = "00"
+005662             DISPLAY "PROG: UNABLE TO EXTEND RPT-FILE, STATUS "
+005663                     WS-RPT-STATUS
+005664             MOVE 16           TO RETURN-CODE
+005665             GOBACK
+005666         END-IF
+005670         ADD 1                 TO WS-PAGE-NO
+005680     END-IF.
+005690     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+005700     MOVE WS-RUN-DATE      TO WS-H1-DATE.
+005710     PERFORM 1210-WRITE-HEADERS THRU 1210-WRITE-HEADERS-EXIT.
+005720 1200-OPEN-REPORT-EXIT.
+005730     EXIT.
+005740*****************************************************************
+005750*    1210-WRITE-HEADERS -- PRINT A NEW PAGE HEADER               *
+005760*****************************************************************
+005770 1210-WRITE-HEADERS.
+005780     MOVE WS-PAGE-NO       TO WS-H1-PAGE.
+005790     WRITE REPORT-RECORD FROM WS-HDR-LINE1 AFTER ADVANCING PAGE.
+005800     WRITE REPORT-RECORD FROM WS-HDR-LINE2 AFTER ADVANCING 1.
+005810     MOVE ZERO             TO WS-LINE-CTR.
+005820 1210-WRITE-HEADERS-EXIT.
+005830     EXIT.
+005840*****************************************************************
+005850*    1220-WRITE-DETAIL -- PRINT ONE EXCEPTION LINE, NEW PAGE IF  *
+005860*    THE CURRENT PAGE IS FULL                                   *
+005870*****************************************************************
+005880 1220-WRITE-DETAIL.
+005890     IF WS-LINE-CTR NOT < WS-LINES-PER-PAGE
+005900         ADD 1             TO WS-PAGE-NO
+005910         PERFORM 1210-WRITE-HEADERS THRU 1210-WRITE-HEADERS-EXIT
+005920     END-IF.
+005930     WRITE REPORT-RECORD FROM WS-DETAIL-LINE AFTER ADVANCING 1.
+005940     ADD 1                 TO WS-LINE-CTR.
+005950     ADD 1                 TO WS-EXCEPTION-CTR.
+005960     ADD 1                 TO WS-REPORT-EXCEPTION-CTR.
+005970 1220-WRITE-DETAIL-EXIT.
+005980     EXIT.
+005990 A012 SECTION.
+006000     CLOSE TRAN-FILE.
+006010     CLOSE CKPT-FILE.
+006020     CLOSE AUDIT-FILE.
+006030 A02 SECTION.
+006040     PERFORM 1197-LOOKUP-MASTER THRU 1197-LOOKUP-MASTER-EXIT.
+006050     MOVE WS-PARTITION-NO  TO RL-PARTITION-NO.
+006060     MOVE WS-RUN-DATE      TO RL-RUN-DATE.
+006070     MOVE INDVAL           TO RL-INDVAL.
+006080     READ RUNLOG-FILE KEY IS RL-KEY
+006090         INVALID KEY
+006100             CONTINUE
+006110         NOT INVALID KEY
+006120             IF INDVAL NOT = WS-A02-MATCH-VALUE
+006130                 SET RL-FAIL-YES TO TRUE
+006140             ELSE
+006150                 MOVE "N"      TO RL-FAIL-FLAG
+006160             END-IF
+006170             REWRITE RUNLOG-RECORD
+006180     END-READ.
+006190     CLOSE RUNLOG-FILE.
+006200     IF MF-OPEN
+006210         CLOSE MASTER-FILE
+006220     END-IF.
+006230     IF INDVAL NOT = WS-A02-MATCH-VALUE
+006240        MOVE INDVAL        TO WS-DL-INDVAL
+006250        MOVE "A02 CONTROL MISMATCH"
+006260                           TO WS-DL-REASON
+006270        PERFORM 1220-WRITE-DETAIL THRU 1220-WRITE-DETAIL-EXIT
+006280     END-IF.
+006290     PERFORM 1290-CLOSE-REPORT THRU 1290-CLOSE-REPORT-EXIT.
+006300     MOVE WS-EXCEPTION-CTR TO DRV-EXCEPTION-CTR.
+006310     MOVE WS-PROCESSED-CTR TO DRV-PROCESSED-CTR.
+006320     IF WS-EXCEPTION-CTR > 0
+006330         MOVE 4            TO RETURN-CODE
+006340     ELSE
+006350         MOVE 0            TO RETURN-CODE
+006360     END-IF.
+006370     GOBACK.
+006380*****************************************************************
+006390*    1290-CLOSE-REPORT -- PRINT THE RUN-WIDE CONTROL TOTAL AND    *
+006400*    CLOSE OFF.  WS-REPORT-EXCEPTION-CTR IS NEVER RESET IN        *
+006410*    1000-INIT-PARTITION, SO IT KEEPS ACCUMULATING ACROSS EVERY   *
+006420*    PARTITION A DRIVER CALLS PROG FOR; THE TOTAL LINE ITSELF IS  *
+006430*    ONLY WRITTEN WHEN THERE IS NO MORE TO ADD TO IT -- A         *
+006440*    STANDALONE RUN, OR THE LAST PARTITION OF A DRIVEN ONE --     *
+006450*    SO RPT-FILE ENDS WITH ONE TRUE GRAND TOTAL, NOT ONE PER CALL *
+006460*****************************************************************
+006470 1290-CLOSE-REPORT.
+006480     IF NOT DRV-ACTIVE OR DRV-FINAL
+006490         MOVE WS-REPORT-EXCEPTION-CTR TO WS-TL-COUNT
+006500         WRITE REPORT-RECORD FROM WS-TOTAL-LINE AFTER ADVANCING 1
+006510     END-IF.
+006520     CLOSE REPORT-FILE.
+006530 1290-CLOSE-REPORT-EXIT.
+006540     EXIT.
