@@ -0,0 +1,203 @@
+000100 IDENTIFICATION            DIVISION.
+000110 PROGRAM-ID.               INQ001.
+000120 AUTHOR.                   D-J HARTLEY.
+000130 INSTALLATION.             DAILY-PROC BATCH SUPPORT.
+000140 DATE-WRITTEN.             03/15/2026.
+000150 DATE-COMPILED.            03/15/2026.
+000160*****************************************************************
+000170*                                                               *
+000180*    MODIFICATION HISTORY                                      *
+000190*                                                               *
+000200*    DATE       INIT  DESCRIPTION                               *
+000210*    ---------- ----  ------------------------------------------*
+000220*    03/15/2026  DJH  ORIGINAL.  ONLINE PSEUDO-CONVERSATIONAL    *
+000230*                     INQUIRY AGAINST RUNLOG-FILE SO THE HELP    *
+000240*                     DESK CAN ANSWER "WHAT HAPPENED TO INDVAL   *
+000250*                     NNNN TODAY" WITHOUT WAITING FOR PROG'S     *
+000260*                     PRINTED REPORT TO COME OFF THE PRINT QUEUE.*
+000270*    03/20/2026  DJH  DROPPED RESP FROM THE RECEIVE MAP -- CODING  *
+000280*                     RESP ON A COMMAND SUPPRESSES ITS OWN CICS    *
+000290*                     EXCEPTION TRAP, SO THE MAPFAIL HANDLE        *
+000300*                     CONDITION ABOVE WAS NEVER BEING REACHED.     *
+000310*    03/21/2026  DJH  ADDED THE MISSING INQSET.BMS MAPSET SOURCE   *
+000320*                     (MAP INQMAP) -- MAPSET("INQSET")/MAP("INQMAP")*
+000330*                     BELOW HAD NO MAP DEFINITION BEHIND THEM.     *
+000340*    03/22/2026  DJH  A BLANK (ZERO) INDVAL ON ENTRY NOW STARTS A   *
+000350*                     BROWSE OF RUNLOG-FILE OVER THE ENTERED        *
+000360*                     PARTITION/RUN DATE AND REPLIES WITH EVERY     *
+000370*                     INDVAL ROW ON FILE FOR THAT DAY, INSTEAD OF   *
+000380*                     REQUIRING THE OPERATOR TO ALREADY KNOW ONE    *
+000390*                     SPECIFIC INDVAL TO LOOK UP -- A NON-ZERO       *
+000400*                     INDVAL STILL DRILLS DOWN TO JUST THAT ROW.     *
+000410*                     ALSO SWITCHED WS-INQUIRY-MAP FROM A HAND-      *
+000420*                     CODED 3-FIELD GROUP TO COPY INQMAP, THE        *
+000430*                     SYMBOLIC MAP INQSET.BMS ACTUALLY GENERATES,    *
+000440*                     SO RECEIVE MAP LINES UP WITH THE REAL MAPSET. *
+000450*                                                               *
+000460*****************************************************************
+000470 ENVIRONMENT               DIVISION.
+000480 CONFIGURATION             SECTION.
+000490 SOURCE-COMPUTER.          IBM-370.
+000500 OBJECT-COMPUTER.          IBM-370.
+000510 DATA                      DIVISION.
+000520 WORKING-STORAGE           SECTION.
+000530 01  WS-RESP                PIC S9(8)   COMP.
+000540 01  WS-REPLY-LENGTH         PIC S9(4)   COMP.
+000550 01  WS-RUN-DATE             PIC 9(8).
+000560     COPY INQMAP.
+000570 01  WS-BROWSE-SWITCHES.
+000580     05  WS-BROWSE-DONE-SW   PIC X(01)   VALUE "N".
+000590         88  WS-BROWSE-DONE          VALUE "Y".
+000600 01  WS-BROWSE-PARTITION-NO  PIC 9(2).
+000610 01  WS-BROWSE-RUN-DATE      PIC 9(8).
+000620 01  WS-ROW-COUNT            PIC 9(02)   VALUE 0.
+000630 01  WS-REPLY-TABLE.
+000640     05  WS-REPLY-ROW OCCURS 20 TIMES.
+000650         10  FILLER          PIC X(08)   VALUE "INDVAL: ".
+000660         10  RL-INDVAL-OUT   PIC 9(7).
+000670         10  FILLER          PIC X(01)   VALUE SPACES.
+000680         10  FILLER          PIC X(07)   VALUE "EXITED:".
+000690         10  RL-EXIT-OUT     PIC X(01).
+000700         10  FILLER          PIC X(02)   VALUE SPACES.
+000710         10  FILLER          PIC X(07)   VALUE "FAILED:".
+000720         10  RL-FAIL-OUT     PIC X(01).
+000730         10  FILLER          PIC X(98)   VALUE SPACES.
+000740 01  WS-NOT-FOUND-LINE       PIC X(132)  VALUE
+000750     "NO RUNLOG ENTRY FOR THAT RUN DATE / INDVAL COMBINATION.".
+000760     COPY RUNLOG.
+000770 PROCEDURE                 DIVISION.
+000780*****************************************************************
+000790*    0000-MAINLINE -- PSEUDO-CONVERSATIONAL INQUIRY.  EACH PASS   *
+000800*    THROUGH THIS PROGRAM HANDLES ONE TERMINAL INTERACTION AND    *
+000810*    RETURNS, PASSING CONTROL BACK TO CICS BETWEEN KEYSTROKES.    *
+000820*    MI-INDVALI = 0 MEANS "BROWSE THE WHOLE DAY"; NON-ZERO MEANS   *
+000830*    "LOOK UP THIS ONE INDVAL", THE ORIGINAL EXACT-KEY BEHAVIOR.   *
+000840*****************************************************************
+000850 0000-MAINLINE SECTION.
+000860 0010-START.
+000870     EXEC CICS HANDLE CONDITION
+000880         MAPFAIL   (0050-SEND-INITIAL-MAP)
+000890         NOTFND    (0080-SEND-NOT-FOUND)
+000900     END-EXEC.
+000910     EXEC CICS RECEIVE MAP ("INQMAP") MAPSET ("INQSET")
+000920         INTO (INQMAPI)
+000930     END-EXEC.
+000940     MOVE MI-RUN-DATEI     TO WS-RUN-DATE.
+000950     MOVE MI-PARTITION-NOI TO RL-PARTITION-NO.
+000960     MOVE MI-RUN-DATEI     TO RL-RUN-DATE.
+000970     MOVE 0                TO WS-ROW-COUNT.
+000980     IF MI-INDVALI = 0
+000990         PERFORM 0065-BROWSE-RUNLOG THRU 0065-BROWSE-RUNLOG-EXIT
+001000     ELSE
+001010         MOVE MI-INDVALI   TO RL-INDVAL
+001020         EXEC CICS READ FILE ("RUNLOG")
+001030             INTO (RUNLOG-RECORD)
+001040             RIDFLD (RL-KEY)
+001050             RESP (WS-RESP)
+001060         END-EXEC
+001070         IF WS-RESP NOT = DFHRESP(NORMAL)
+001080             GO TO 0080-SEND-NOT-FOUND
+001090         END-IF
+001100         ADD 1             TO WS-ROW-COUNT
+001110         PERFORM 0060-BUILD-REPLY THRU 0060-BUILD-REPLY-EXIT
+001120     END-IF.
+001130     IF WS-ROW-COUNT = 0
+001140         GO TO 0080-SEND-NOT-FOUND
+001150     END-IF.
+001160     PERFORM 0070-SEND-REPLY THRU 0070-SEND-REPLY-EXIT.
+001170     GO TO 0090-RETURN.
+001180 0050-SEND-INITIAL-MAP.
+001190     EXEC CICS SEND MAP ("INQMAP") MAPSET ("INQSET")
+001200         ERASE
+001210     END-EXEC.
+001220     GO TO 0090-RETURN.
+001230*****************************************************************
+001240*    0065-BROWSE-RUNLOG -- WALK RUNLOG-FILE FROM THE FIRST ROW    *
+001250*    FOR THE ENTERED PARTITION/RUN DATE, COLLECTING EVERY ROW     *
+001260*    THAT STILL MATCHES BOTH, UP TO WS-REPLY-TABLE'S CAPACITY.    *
+001270*****************************************************************
+001280 0065-BROWSE-RUNLOG.
+001290     MOVE RL-PARTITION-NO  TO WS-BROWSE-PARTITION-NO.
+001300     MOVE RL-RUN-DATE      TO WS-BROWSE-RUN-DATE.
+001310     MOVE 0                TO RL-INDVAL.
+001320     MOVE "N"              TO WS-BROWSE-DONE-SW.
+001330     EXEC CICS STARTBR FILE ("RUNLOG")
+001340         RIDFLD (RL-KEY)
+001350         GTEQ
+001360         RESP (WS-RESP)
+001370     END-EXEC.
+001380     IF WS-RESP NOT = DFHRESP(NORMAL)
+001390         SET WS-BROWSE-DONE TO TRUE
+001400     END-IF.
+001410     PERFORM 0066-BROWSE-NEXT THRU 0066-BROWSE-NEXT-EXIT
+001420         UNTIL WS-BROWSE-DONE.
+001430     EXEC CICS ENDBR FILE ("RUNLOG") END-EXEC.
+001440 0065-BROWSE-RUNLOG-EXIT.
+001450     EXIT.
+001460*****************************************************************
+001470*    0066-BROWSE-NEXT -- ONE STEP OF THE RUNLOG-FILE BROWSE.      *
+001480*    STOPS ON END OF FILE, ON THE FIRST ROW THAT NO LONGER         *
+001490*    MATCHES THE ENTERED PARTITION/RUN DATE, OR WHEN THE REPLY     *
+001500*    TABLE IS FULL.                                                *
+001510*****************************************************************
+001520 0066-BROWSE-NEXT.
+001530     EXEC CICS READNEXT FILE ("RUNLOG")
+001540         INTO (RUNLOG-RECORD)
+001550         RIDFLD (RL-KEY)
+001560         RESP (WS-RESP)
+001570     END-EXEC.
+001580     IF WS-RESP NOT = DFHRESP(NORMAL)
+001590         SET WS-BROWSE-DONE TO TRUE
+001600     ELSE
+001610         IF RL-PARTITION-NO NOT = WS-BROWSE-PARTITION-NO
+001620            OR RL-RUN-DATE NOT = WS-BROWSE-RUN-DATE
+001630             SET WS-BROWSE-DONE TO TRUE
+001640         ELSE
+001650             IF WS-ROW-COUNT < 20
+001660                 ADD 1         TO WS-ROW-COUNT
+001670                 PERFORM 0060-BUILD-REPLY THRU 0060-BUILD-REPLY-EXIT
+001680             ELSE
+001690                 SET WS-BROWSE-DONE TO TRUE
+001700             END-IF
+001710         END-IF
+001720     END-IF.
+001730 0066-BROWSE-NEXT-EXIT.
+001740     EXIT.
+001750*****************************************************************
+001760*    0060-BUILD-REPLY -- FORMAT THE CURRENTLY-READ RUNLOG-RECORD   *
+001770*    INTO ROW WS-ROW-COUNT OF WS-REPLY-TABLE                       *
+001780*****************************************************************
+001790 0060-BUILD-REPLY.
+001800     MOVE RL-INDVAL        TO RL-INDVAL-OUT (WS-ROW-COUNT).
+001810     MOVE "N"              TO RL-EXIT-OUT (WS-ROW-COUNT).
+001820     IF RL-EXIT-YES
+001830         MOVE "Y"          TO RL-EXIT-OUT (WS-ROW-COUNT)
+001840     END-IF.
+001850     MOVE "N"              TO RL-FAIL-OUT (WS-ROW-COUNT).
+001860     IF RL-FAIL-YES
+001870         MOVE "Y"          TO RL-FAIL-OUT (WS-ROW-COUNT)
+001880     END-IF.
+001890 0060-BUILD-REPLY-EXIT.
+001900     EXIT.
+001910 0070-SEND-REPLY.
+001920     COMPUTE WS-REPLY-LENGTH = WS-ROW-COUNT * 132.
+001930     EXEC CICS SEND TEXT
+001940         FROM (WS-REPLY-TABLE)
+001950         LENGTH (WS-REPLY-LENGTH)
+001960         ERASE
+001970     END-EXEC.
+001980 0070-SEND-REPLY-EXIT.
+001990     EXIT.
+002000 0080-SEND-NOT-FOUND.
+002010     EXEC CICS SEND TEXT
+002020         FROM (WS-NOT-FOUND-LINE)
+002030         LENGTH (LENGTH OF WS-NOT-FOUND-LINE)
+002040         ERASE
+002050     END-EXEC.
+002060 0090-RETURN.
+002070     EXEC CICS RETURN
+002080         TRANSID ("INQ1")
+002090         COMMAREA (INQMAPI)
+002100     END-EXEC.
+002110 0000-MAINLINE-EXIT.
+002120     EXIT.
