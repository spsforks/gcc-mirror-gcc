@@ -0,0 +1,7 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    RPTREC.CPY                                                 *
+000400*    PRINT LINE LAYOUT FOR THE PROG EXCEPTION REPORT (RPT-FILE)  *
+000500*                                                               *
+000600*****************************************************************
+000700 01  REPORT-RECORD                PIC X(132).
