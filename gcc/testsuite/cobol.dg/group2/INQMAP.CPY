@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    INQMAP.CPY                                                  *
+000400*    SYMBOLIC MAP FOR MAP INQMAP, MAPSET INQSET (SEE INQSET.BMS). *
+000500*    THIS IS THE LAYOUT A BMS MAP ASSEMBLY GENERATES FROM THE     *
+000600*    DFHMDF FIELD DEFINITIONS -- A LENGTH/FLAG/ATTRIBUTE GROUP    *
+000700*    OF SUB-FIELDS PER SCREEN FIELD FOLLOWED BY THE FIELD'S OWN   *
+000800*    DATA (THE ...I SUFFIX), PLUS THE LEADING 12-BYTE TIOAPFX     *
+000900*    FILLER BECAUSE INQSET IS CODED TIOAPFX=YES.  INQ001 RECEIVES *
+001000*    INTO THIS STRUCTURE, NOT A BARE 3-FIELD GROUP, SO IT LINES   *
+001100*    UP WITH WHAT A REAL CICS TRANSLATOR WOULD GENERATE FROM      *
+001200*    INQSET.BMS.                                                 *
+001300*                                                               *
+001400*****************************************************************
+001500 01  INQMAPI.
+001600     05  FILLER                 PIC X(12).
+001700     05  MI-PARTITION-NOL       PIC S9(4) COMP.
+001800     05  MI-PARTITION-NOF       PIC X.
+001900     05  FILLER REDEFINES MI-PARTITION-NOF.
+002000         10  MI-PARTITION-NOA   PIC X.
+002100     05  MI-PARTITION-NOI       PIC 9(2).
+002200     05  MI-RUN-DATEL           PIC S9(4) COMP.
+002300     05  MI-RUN-DATEF           PIC X.
+002400     05  FILLER REDEFINES MI-RUN-DATEF.
+002500         10  MI-RUN-DATEA       PIC X.
+002600     05  MI-RUN-DATEI           PIC 9(8).
+002700     05  MI-INDVALL             PIC S9(4) COMP.
+002800     05  MI-INDVALF             PIC X.
+002900     05  FILLER REDEFINES MI-INDVALF.
+003000         10  MI-INDVALA         PIC X.
+003100     05  MI-INDVALI             PIC 9(7).
