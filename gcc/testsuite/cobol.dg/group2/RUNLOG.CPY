@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    RUNLOG.CPY                                                  *
+000400*    ONE ROW PER INDVAL PASS, KEYED BY PARTITION, RUN DATE AND    *
+000500*    INDVAL, FOR THE ONLINE INQ001 INQUIRY TRANSACTION           *
+000600*    (RUNLOG-FILE).  RL-PARTITION-NO IS ZERO FOR A STANDALONE     *
+000610*    (NON-DRIVER) RUN.                                           *
+000700*****************************************************************
+000800 01  RUNLOG-RECORD.
+000900     05  RL-KEY.
+000950         10  RL-PARTITION-NO     PIC 9(2).
+001000         10  RL-RUN-DATE         PIC 9(8).
+001100         10  RL-INDVAL           PIC 9(7).
+001200     05  RL-EXIT-FLAG            PIC X(01).
+001300         88  RL-EXIT-YES                 VALUE "Y".
+001400     05  RL-FAIL-FLAG            PIC X(01).
+001500         88  RL-FAIL-YES                 VALUE "Y".
