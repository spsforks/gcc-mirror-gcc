@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    TRANREC.CPY                                                *
+000400*    DAILY TRANSACTION RECORD LAYOUT FOR PROG (TRAN-FILE)       *
+000500*                                                               *
+000600*****************************************************************
+000700 01  TRAN-RECORD.
+000800     05  TR-SEQUENCE-NO          PIC 9(7).
+000900     05  TR-TRAN-ID              PIC X(10).
+001000     05  TR-TRAN-DATE            PIC 9(8).
+001100     05  TR-TRAN-AMOUNT          PIC S9(7)V99.
+001200     05  FILLER                  PIC X(20).
